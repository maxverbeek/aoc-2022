@@ -1,72 +1,288 @@
       * Sample COBOL program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. WEEK4.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT STUDENT ASSIGN TO KEYBOARD
-           ORGANIZATION IS LINE SEQUENTIAL.            
+       SELECT STUDENT ASSIGN TO "SECTIONS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT OVERLAP-RPT ASSIGN TO "OVERLAPRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared across every program in the batch - see WriteAuditLog.
+       SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
        01 STUDENT-FILE.
-           05 FILLER-1 PIC 9(3).
-           05 FILLER-2 PIC X.
-           05 FILLER-3 PIC 9(3).
-           05 FILLER-4 PIC X.
-           05 FILLER-5 PIC 9(3).
-           05 FILLER-6 PIC X.
-           05 FILLER-7 PIC 9(3).
+      * Widened from 40 to 43 - three pairs of up to 6-digit section
+      * numbers ("999999-999999,999999-999999,999999-999998") run to
+      * 41 bytes, one past the old width.
+           05 STUDENT-LINE PIC X(43).
+
+       FD OVERLAP-RPT.
+       01 OVERLAP-RPT-LINE PIC X(80).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-COUNT PIC 9(20) VALUE 0.
-       01 WS-LINE.
-           05 NUM-1 PIC 9(3).
-           05 FILLER-2 PIC X.
-           05 NUM-2 PIC 9(3).
-           05 FILLER-4 PIC X.
-           05 NUM-3 PIC 9(3).
-           05 FILLER-6 PIC X.
-           05 NUM-4 PIC 9(3).
-       01 WS-EOF PIC A(1). 
-       01 WS-SURFACETOTAL PIC 9(6). 
+       01 WS-CONTAIN-COUNT PIC 9(20) VALUE 0.
+       01 WS-LINE PIC X(43).
+       01 WS-LINE-NUM PIC 9(10) VALUE ZEROES.
+
+      * Checked right after OPEN and, for the empty-file case, after
+      * the read loop - see week1's WS-FILE-STATUS for why.
+       01 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+
+      * Expected record count, taken from a "CNT:" trailer record at
+      * the end of the drop file - see week1's WS-EXPECTED-COUNT.
+       01 WS-EXPECTED-COUNT PIC 9(10) VALUE ZEROES.
+       01 WS-ACTUAL-COUNT PIC 9(10) VALUE ZEROES.
+
+      * Compliance wants proof of what ran and when - see WriteAuditLog.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+
+      * Each record is now three comma-separated "low-high" section
+      * ranges, one per elf of a cleanup team, e.g.
+      * 002-004,006-008,001-009 - with no fixed field width, so the
+      * leftpad.py zero-padding preprocessor is no longer needed.
+       01 NUM-1 PIC 9(6).
+       01 NUM-2 PIC 9(6).
+       01 NUM-3 PIC 9(6).
+       01 NUM-4 PIC 9(6).
+       01 NUM-5 PIC 9(6).
+       01 NUM-6 PIC 9(6).
+       01 WS-EOF PIC A(1).
+       01 WS-SURFACETOTAL PIC 9(6).
+
+      * Scratch low/high pair fed to CheckPairOverlap/CheckPairContain
+      * so the pairwise test is written once and run for each of the
+      * three possible pairings within a team.
+       01 WS-PAIR-LO-A PIC 9(6).
+       01 WS-PAIR-HI-A PIC 9(6).
+       01 WS-PAIR-LO-B PIC 9(6).
+       01 WS-PAIR-HI-B PIC 9(6).
+       01 WS-PAIR-OVERLAP PIC X VALUE 'N'.
+       01 WS-PAIR-CONTAIN PIC X VALUE 'N'.
+       01 WS-ANY-OVERLAP PIC X VALUE 'N'.
+       01 WS-ANY-CONTAIN PIC X VALUE 'N'.
+       01 WS-PAIR-SPAN PIC 9(6).
 
        PROCEDURE DIVISION.
-      * All the numbers of the input for this program are left-padded
-      * with zeroes so that they all have a length of 3 digits. See the
-      * leftpad.py python file for this.
        MAIN-PROCEDURE.
            OPEN INPUT STUDENT.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'INPUT NOT AVAILABLE - SECTIONS.DAT STATUS '
+                   WS-FILE-STATUS
+               PERFORM WriteAuditLog
+               GOBACK
+           END-IF.
+           OPEN OUTPUT OVERLAP-RPT.
            PERFORM UNTIL WS-EOF='Y'
                READ STUDENT INTO WS-LINE
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM CountOverlap
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       PERFORM ProcessLine
                END-READ
            END-PERFORM.
-           DISPLAY WS-COUNT.
+           IF WS-LINE-NUM EQUAL ZEROES
+               DISPLAY 'INPUT NOT AVAILABLE - SECTIONS.DAT IS EMPTY'
+           ELSE
+               DISPLAY 'OVERLAPPING PAIRS    ' WS-COUNT
+               DISPLAY 'FULLY CONTAINED PAIRS ' WS-CONTAIN-COUNT
+               PERFORM WriteOverlapSummary
+           END-IF.
            CLOSE STUDENT.
-           STOP RUN.
+           CLOSE OVERLAP-RPT.
+           PERFORM WriteAuditLog.
+           GOBACK.
+
+      * A "CNT:" trailer record is a control total, not a cleanup
+      * team, so it is checked instead of parsed as section ranges.
+       ProcessLine.
+           IF WS-LINE(1:4) EQUAL 'CNT:'
+               PERFORM CheckControlTotal
+           ELSE
+               PERFORM ParseLine
+               PERFORM CountOverlap
+               PERFORM CountPairs
+           END-IF.
 
+      * "CNT:" trailer record - see week1's CheckControlTotal.
+       CheckControlTotal.
+           COMPUTE WS-EXPECTED-COUNT = FUNCTION NUMVAL(WS-LINE(5:8)).
+           COMPUTE WS-ACTUAL-COUNT = WS-LINE-NUM - 1.
+           IF WS-EXPECTED-COUNT NOT EQUAL WS-ACTUAL-COUNT
+               DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                   WS-EXPECTED-COUNT ' READ ' WS-ACTUAL-COUNT
+           END-IF.
+
+      * Split a "low-high,low-high,low-high" record into its six
+      * numbers, whatever their width, in place of the old fixed
+      * 3-digit columns.
+       ParseLine.
+           UNSTRING WS-LINE DELIMITED BY '-' OR ','
+               INTO NUM-1 NUM-2 NUM-3 NUM-4 NUM-5 NUM-6
+           END-UNSTRING.
+
+      * Full containment - one elf's section range lies entirely
+      * within another's - checked across all three pairings in the
+      * cleanup team and counted once per line if any pair qualifies.
        CountPairs.
-           IF NUM-1 >= NUM-3 AND NUM-2 <= NUM-4
-               COMPUTE WS-COUNT = WS-COUNT + 1
+           MOVE 'N' TO WS-ANY-CONTAIN.
+           MOVE NUM-1 TO WS-PAIR-LO-A. MOVE NUM-2 TO WS-PAIR-HI-A.
+           MOVE NUM-3 TO WS-PAIR-LO-B. MOVE NUM-4 TO WS-PAIR-HI-B.
+           PERFORM CheckPairContain.
+           IF WS-PAIR-CONTAIN EQUAL 'Y'
+               MOVE 'Y' TO WS-ANY-CONTAIN
+               PERFORM WriteContainLine
+           END-IF.
+           MOVE NUM-1 TO WS-PAIR-LO-A. MOVE NUM-2 TO WS-PAIR-HI-A.
+           MOVE NUM-5 TO WS-PAIR-LO-B. MOVE NUM-6 TO WS-PAIR-HI-B.
+           PERFORM CheckPairContain.
+           IF WS-PAIR-CONTAIN EQUAL 'Y'
+               MOVE 'Y' TO WS-ANY-CONTAIN
+               PERFORM WriteContainLine
+           END-IF.
+           MOVE NUM-3 TO WS-PAIR-LO-A. MOVE NUM-4 TO WS-PAIR-HI-A.
+           MOVE NUM-5 TO WS-PAIR-LO-B. MOVE NUM-6 TO WS-PAIR-HI-B.
+           PERFORM CheckPairContain.
+           IF WS-PAIR-CONTAIN EQUAL 'Y'
+               MOVE 'Y' TO WS-ANY-CONTAIN
+               PERFORM WriteContainLine
+           END-IF.
+           IF WS-ANY-CONTAIN EQUAL 'Y'
+               COMPUTE WS-CONTAIN-COUNT = WS-CONTAIN-COUNT + 1
+           END-IF.
+
+      * Trailer pair of totals, same spot in the file every run, so
+      * the driver's consolidated summary can pick them up without
+      * having to scan every detail line.
+       WriteOverlapSummary.
+           MOVE SPACES TO OVERLAP-RPT-LINE.
+           STRING 'OVERLAPPING PAIRS ' WS-COUNT
+               DELIMITED BY SIZE INTO OVERLAP-RPT-LINE
+           END-STRING.
+           WRITE OVERLAP-RPT-LINE.
+           MOVE SPACES TO OVERLAP-RPT-LINE.
+           STRING 'FULLY CONTAINED PAIRS ' WS-CONTAIN-COUNT
+               DELIMITED BY SIZE INTO OVERLAP-RPT-LINE
+           END-STRING.
+           WRITE OVERLAP-RPT-LINE.
+
+      * One line per offending pair - the line number and both
+      * section ranges - so a grievance can be traced back to the
+      * exact record instead of just the summary count.
+       WriteContainLine.
+           MOVE SPACES TO OVERLAP-RPT-LINE.
+           STRING 'LINE ' WS-LINE-NUM ' : ' WS-PAIR-LO-A '-'
+               WS-PAIR-HI-A ' CONTAINS/CONTAINED-BY ' WS-PAIR-LO-B
+               '-' WS-PAIR-HI-B
+               DELIMITED BY SIZE INTO OVERLAP-RPT-LINE
+           END-STRING.
+           WRITE OVERLAP-RPT-LINE.
+
+       WriteOverlapLine.
+           MOVE SPACES TO OVERLAP-RPT-LINE.
+           STRING 'LINE ' WS-LINE-NUM ' : ' WS-PAIR-LO-A '-'
+               WS-PAIR-HI-A ' OVERLAPS ' WS-PAIR-LO-B '-' WS-PAIR-HI-B
+               DELIMITED BY SIZE INTO OVERLAP-RPT-LINE
+           END-STRING.
+           WRITE OVERLAP-RPT-LINE.
+
+      * One elf's range fully contains the other's, given the current
+      * WS-PAIR-LO-A/HI-A/LO-B/HI-B.
+       CheckPairContain.
+           IF WS-PAIR-LO-A >= WS-PAIR-LO-B AND
+                   WS-PAIR-HI-A <= WS-PAIR-HI-B
+               MOVE 'Y' TO WS-PAIR-CONTAIN
            ELSE
-               IF NUM-3 >= NUM-1 AND NUM-4 <= NUM-2
-                   COMPUTE WS-COUNT = WS-COUNT + 1
+               IF WS-PAIR-LO-B >= WS-PAIR-LO-A AND
+                       WS-PAIR-HI-B <= WS-PAIR-HI-A
+                   MOVE 'Y' TO WS-PAIR-CONTAIN
+               ELSE
+                   MOVE 'N' TO WS-PAIR-CONTAIN
                END-IF
            END-IF.
 
-      * Count the overlap by computing the total surface area
-      * and counting the surface area of the the patches done by the
-      * elves. If these patches added up do not fit in the total surface
-      * area, then by the pigeon hole principle there must be overlap.
+      * Count the overlap across the team by checking each of the
+      * three pairings for overlap and counting the line once if any
+      * pair overlaps.
        CountOverlap.
+           MOVE 'N' TO WS-ANY-OVERLAP.
+           MOVE NUM-1 TO WS-PAIR-LO-A. MOVE NUM-2 TO WS-PAIR-HI-A.
+           MOVE NUM-3 TO WS-PAIR-LO-B. MOVE NUM-4 TO WS-PAIR-HI-B.
+           PERFORM CheckPairOverlap.
+           IF WS-PAIR-OVERLAP EQUAL 'Y'
+               MOVE 'Y' TO WS-ANY-OVERLAP
+               PERFORM WriteOverlapLine
+           END-IF.
+           MOVE NUM-1 TO WS-PAIR-LO-A. MOVE NUM-2 TO WS-PAIR-HI-A.
+           MOVE NUM-5 TO WS-PAIR-LO-B. MOVE NUM-6 TO WS-PAIR-HI-B.
+           PERFORM CheckPairOverlap.
+           IF WS-PAIR-OVERLAP EQUAL 'Y'
+               MOVE 'Y' TO WS-ANY-OVERLAP
+               PERFORM WriteOverlapLine
+           END-IF.
+           MOVE NUM-3 TO WS-PAIR-LO-A. MOVE NUM-4 TO WS-PAIR-HI-A.
+           MOVE NUM-5 TO WS-PAIR-LO-B. MOVE NUM-6 TO WS-PAIR-HI-B.
+           PERFORM CheckPairOverlap.
+           IF WS-PAIR-OVERLAP EQUAL 'Y'
+               MOVE 'Y' TO WS-ANY-OVERLAP
+               PERFORM WriteOverlapLine
+           END-IF.
+           IF WS-ANY-OVERLAP EQUAL 'Y'
+               COMPUTE WS-COUNT = WS-COUNT + 1
+           END-IF.
+
+      * Overlap test by computing the total surface area and the
+      * surface area of the two patches - if the patches added up do
+      * not fit in the total surface area, by the pigeon hole
+      * principle there must be overlap. Operates on the current
+      * WS-PAIR-LO-A/HI-A/LO-B/HI-B.
+       CheckPairOverlap.
            SET WS-SURFACETOTAL TO 0.
-           COMPUTE WS-SURFACETOTAL = FUNCTION MAX(NUM-2, NUM-4) -
-           FUNCTION MIN(NUM-1, NUM-3) + 1.
+           COMPUTE WS-SURFACETOTAL =
+               FUNCTION MAX(WS-PAIR-HI-A, WS-PAIR-HI-B) -
+               FUNCTION MIN(WS-PAIR-LO-A, WS-PAIR-LO-B) + 1.
+           COMPUTE WS-PAIR-SPAN = WS-PAIR-HI-A - WS-PAIR-LO-A
+               + WS-PAIR-HI-B - WS-PAIR-LO-B + 2.
 
-           IF NUM-2 - NUM-1 + NUM-4 - NUM-3 + 2 > WS-SURFACETOTAL
-               COMPUTE WS-COUNT = WS-COUNT + 1
+           IF WS-PAIR-SPAN > WS-SURFACETOTAL
+               MOVE 'Y' TO WS-PAIR-OVERLAP
+           ELSE
+               MOVE 'N' TO WS-PAIR-OVERLAP
+           END-IF.
+
+      * One line appended to the shared AUDITLOG.DAT every run - see
+      * week1's WriteAuditLog. WS-COUNT is this job's key result.
+       WriteAuditLog.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM WEEK4 RECORDS ' WS-LINE-NUM
+                   ' RESULT ABORT STATUS ' WS-FILE-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           ELSE
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM WEEK4 RECORDS ' WS-LINE-NUM
+                   ' RESULT ' WS-COUNT
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
            END-IF.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
