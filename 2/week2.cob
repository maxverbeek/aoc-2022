@@ -1,41 +1,240 @@
       * Sample COBOL program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. WEEK2.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT STUDENT ASSIGN TO KEYBOARD
-           ORGANIZATION IS LINE SEQUENTIAL.            
+       SELECT STUDENT ASSIGN TO "ROUNDS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT AUDIT-RPT ASSIGN TO "ROUNDRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EXCEPTIONS ASSIGN TO "EXCEPTIONS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MATCH-REPORT ASSIGN TO "MATCHRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared across every program in the batch - see WriteAuditLog.
+       SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+      * Scoring mode, dropped by the driver ahead of an unattended
+      * batch run - see week1's RUN-PARM/GetRunParms.
+       SELECT RUN-PARM ASSIGN TO "WEEK2PARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
        01 STUDENT-FILE.
-           05 FILLER-1 PIC X.
-           05 FILLER-2 PIC X.
-           05 FILLER-3 PIC X.
+           05 STUDENT-LINE PIC X(16).
+
+       FD AUDIT-RPT.
+       01 AUDIT-RPT-LINE PIC X(100).
+
+       FD EXCEPTIONS.
+       01 EXCEPTION-LINE PIC X(40).
+
+       FD MATCH-REPORT.
+       01 MATCH-REPORT-LINE PIC X(70).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(80).
+
+       FD RUN-PARM.
+       01 RUN-PARM-RECORD.
+           05 PARM-SCORE-MODE PIC 9(1).
 
        WORKING-STORAGE SECTION.
-       01 WS-SCORE PIC 9(20).
+       01 WS-SCORE PIC 9(20) VALUE ZEROES.
        01 WS-LINE.
             05 WS-OPP PIC X.
             05 WS-BLANK PIC X.
             05 WS-OUR PIC X.
-       01 WS-EOF PIC A(1). 
+            05 FILLER PIC X(13).
+       01 WS-EOF PIC A(1).
+
+      * Checked right after OPEN and, for the empty-file case, after
+      * the read loop - see week1's WS-FILE-STATUS for why.
+       01 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+
+      * Expected record count, taken from a "CNT:" trailer record at
+      * the end of the drop file - see week1's WS-EXPECTED-COUNT.
+       01 WS-EXPECTED-COUNT PIC 9(10) VALUE ZEROES.
+       01 WS-ACTUAL-COUNT PIC 9(10) VALUE ZEROES.
+
+      * Compliance wants proof of what ran and when - see WriteAuditLog.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+
+      * One blank-line-delimited block of rounds is one match against
+      * one opponent, the same grouping week1 uses for elf blocks. An
+      * "OPP:" header record before the block names the opponent; with
+      * no header the match is just numbered.
+       01 WS-MATCH-NUM PIC 9(10) VALUE ZEROES.
+       01 WS-MATCH-SCORE PIC 9(20) VALUE ZEROES.
+       01 WS-MATCH-NAME PIC X(16) VALUE SPACES.
+
+      * Ranked table of match scores, kept in descending order like
+      * week1's WS-RANK-TABLE.
+       01 WS-MATCH-TABLE.
+           05 WS-MATCH-ENTRY OCCURS 50 TIMES.
+               10 WS-MATCH-TOTAL PIC 9(20) VALUE ZEROES.
+               10 WS-MATCH-OPP PIC X(16) VALUE SPACES.
+       01 WS-MATCH-SUB PIC 9(3).
+       01 WS-MATCH-SUB2 PIC 9(3).
+
+      * Count of WS-MATCH-TABLE slots actually holding a match score,
+      * as opposed to an untouched VALUE ZEROES placeholder - a match
+      * that legitimately scores zero (every round in it rejected)
+      * still needs to take an empty slot rather than be passed over
+      * in favor of it - see week1's WS-RANK-FILLED.
+       01 WS-MATCH-FILLED PIC 9(3) VALUE ZEROES.
+
+      * 'Y' once a match has seen its first OPP:/CNT:/round line, 'N'
+      * again once FinishMatch closes it - see week1's WS-BLOCK-OPEN.
+       01 WS-MATCH-OPEN PIC X VALUE 'N'.
+
+      * Round-by-round audit figures, filled in by AddGameScore and
+      * AddShapeScore for WriteRoundAudit to report.
+       01 WS-ROUND-NUM PIC 9(10) VALUE ZEROES.
+       01 WS-OUTCOME-PTS PIC 9(2) VALUE ZEROES.
+       01 WS-SHAPE-PTS PIC 9(2) VALUE ZEROES.
+
+      * Tournament-stats breakdown: outcome points and shape points
+      * kept as separate running subtotals, plus a win/draw/loss count
+      * derived from each round's outcome points (6/3/0).
+       01 WS-OUTCOME-TOTAL PIC 9(20) VALUE ZEROES.
+       01 WS-SHAPE-TOTAL PIC 9(20) VALUE ZEROES.
+       01 WS-WIN-COUNT PIC 9(10) VALUE ZEROES.
+       01 WS-DRAW-COUNT PIC 9(10) VALUE ZEROES.
+       01 WS-LOSS-COUNT PIC 9(10) VALUE ZEROES.
+
+      * Scoring mode, entered by the operator -
+      *   1 = outcome-decoding guide (column 2 is X/Y/Z = lose/draw/win,
+      *       PredictShape rewrites it into a shape before scoring)
+      *   2 = literal-shape guide (column 2 is already our shape)
+       01 WS-SCORE-MODE PIC 9(1) VALUE 1.
+
+      * Set by a WHEN OTHER branch in PredictShape/AddGameScore when
+      * WS-OPP or WS-OUR is not one of the recognized A/B/C/X/Y/Z
+      * codes, so ScoreRound can log the bad line instead of letting
+      * it silently score zero.
+       01 WS-BAD-CODE PIC X VALUE 'N'.
+       01 WS-RAW-LINE PIC X(3) VALUE SPACES.
+
+      * Checked right after OPEN of RUN-PARM - see GetRunParms.
+       01 WS-PARM-STATUS PIC X(2) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM GetRunParms.
+
            OPEN INPUT STUDENT.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'INPUT NOT AVAILABLE - ROUNDS.DAT STATUS '
+                   WS-FILE-STATUS
+               PERFORM WriteAuditLog
+               GOBACK
+           END-IF.
+           OPEN OUTPUT AUDIT-RPT.
+           OPEN OUTPUT EXCEPTIONS.
+           OPEN OUTPUT MATCH-REPORT.
            PERFORM UNTIL WS-EOF='Y'
                READ STUDENT INTO WS-LINE
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM PredictShape
+                   NOT AT END
+                       ADD 1 TO WS-ROUND-NUM
+                       PERFORM ProcessLine
                END-READ
            END-PERFORM.
-           DISPLAY WS-SCORE.
+           IF WS-ROUND-NUM EQUAL ZEROES
+               DISPLAY 'INPUT NOT AVAILABLE - ROUNDS.DAT IS EMPTY'
+           ELSE
+               IF WS-MATCH-OPEN EQUAL 'Y'
+                   PERFORM FinishMatch
+               END-IF
+               PERFORM WriteMatchReport
+               DISPLAY WS-SCORE
+               DISPLAY 'OUTCOME POINTS ' WS-OUTCOME-TOTAL
+               DISPLAY 'SHAPE POINTS   ' WS-SHAPE-TOTAL
+               DISPLAY 'WINS/DRAWS/LOSSES ' WS-WIN-COUNT '/'
+                   WS-DRAW-COUNT '/' WS-LOSS-COUNT
+           END-IF.
            CLOSE STUDENT.
-           STOP RUN.
+           CLOSE AUDIT-RPT.
+           CLOSE EXCEPTIONS.
+           CLOSE MATCH-REPORT.
+           PERFORM WriteAuditLog.
+           GOBACK.
+
+      * Scoring mode, normally keyed in by the operator - but an
+      * unattended batch run (see driver.cob) drops WEEK2PARM.DAT
+      * ahead of the CALL instead - see week1's GetRunParms.
+       GetRunParms.
+           OPEN INPUT RUN-PARM.
+           IF WS-PARM-STATUS EQUAL '00'
+               READ RUN-PARM
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-SCORE-MODE TO WS-SCORE-MODE
+               END-READ
+               CLOSE RUN-PARM
+           ELSE
+               DISPLAY 'MODE (1=OUTCOME GUIDE, 2=LITERAL SHAPE,'
+                   ' BLANK=1)? '
+               ACCEPT WS-SCORE-MODE
+           END-IF.
+           IF WS-SCORE-MODE = ZEROES
+               MOVE 1 TO WS-SCORE-MODE
+           END-IF.
+
+      * One blank-line-delimited block of rounds is one match, the same
+      * grouping week1 uses for elf blocks. An "OPP:" header record
+      * ahead of the block names the opponent for MATCH-REPORT; a round
+      * line is scored as before and also folded into WS-MATCH-SCORE.
+       ProcessLine.
+           IF WS-LINE EQUAL SPACES
+               PERFORM FinishMatch
+           ELSE
+               IF WS-LINE(1:4) EQUAL 'OPP:'
+                   MOVE 'Y' TO WS-MATCH-OPEN
+                   MOVE WS-LINE(5:12) TO WS-MATCH-NAME
+               ELSE
+                   IF WS-LINE(1:4) EQUAL 'CNT:'
+                       PERFORM CheckControlTotal
+                   ELSE
+                       MOVE 'Y' TO WS-MATCH-OPEN
+                       PERFORM ScoreRound
+                   END-IF
+               END-IF
+           END-IF.
+
+      * "CNT:" trailer record - see week1's CheckControlTotal.
+       CheckControlTotal.
+           COMPUTE WS-EXPECTED-COUNT = FUNCTION NUMVAL(WS-LINE(5:8)).
+           COMPUTE WS-ACTUAL-COUNT = WS-ROUND-NUM - 1.
+           IF WS-EXPECTED-COUNT NOT EQUAL WS-ACTUAL-COUNT
+               DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                   WS-EXPECTED-COUNT ' READ ' WS-ACTUAL-COUNT
+           END-IF.
+
+       ScoreRound.
+           MOVE WS-LINE TO WS-RAW-LINE.
+           MOVE 'N' TO WS-BAD-CODE.
+           IF WS-SCORE-MODE EQUAL 2
+               PERFORM AddGameScore
+           ELSE
+               PERFORM PredictShape
+           END-IF.
+           IF WS-BAD-CODE EQUAL 'Y'
+               PERFORM WriteException
+           END-IF.
 
        PredictShape.
            EVALUATE WS-OUR
@@ -47,6 +246,8 @@
                            MOVE 'X' TO WS-OUR
                        WHEN 'C'
                            MOVE 'Y' TO WS-OUR
+                       WHEN OTHER
+                           MOVE 'Y' TO WS-BAD-CODE
                    END-EVALUATE
                 WHEN 'Y'
                     EVALUATE WS-OPP
@@ -56,6 +257,8 @@
                             MOVE 'Y' TO WS-OUR
                         WHEN 'C'
                             MOVE 'Z' TO WS-OUR
+                        WHEN OTHER
+                            MOVE 'Y' TO WS-BAD-CODE
                     END-EVALUATE
                 WHEN 'Z'
                     EVALUATE WS-OPP
@@ -65,50 +268,187 @@
                             MOVE 'Z' TO WS-OUR
                         WHEN 'C'
                             MOVE 'X' TO WS-OUR
+                        WHEN OTHER
+                            MOVE 'Y' TO WS-BAD-CODE
                     END-EVALUATE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-BAD-CODE
            END-EVALUATE.
-           PERFORM AddGameScore.
+           IF WS-BAD-CODE NOT EQUAL 'Y'
+               PERFORM AddGameScore
+           END-IF.
 
        AddGameScore.
+           MOVE ZEROES TO WS-OUTCOME-PTS.
            EVALUATE WS-OUR
                WHEN 'X'
                    EVALUATE WS-OPP
                        WHEN 'A'
-                           COMPUTE WS-SCORE = WS-SCORE + 3
+                           MOVE 3 TO WS-OUTCOME-PTS
                        WHEN 'B'
-                           COMPUTE WS-SCORE = WS-SCORE + 0
+                           MOVE 0 TO WS-OUTCOME-PTS
                        WHEN 'C'
-                           COMPUTE WS-SCORE = WS-SCORE + 6
+                           MOVE 6 TO WS-OUTCOME-PTS
+                       WHEN OTHER
+                           MOVE 'Y' TO WS-BAD-CODE
                    END-EVALUATE
                 WHEN 'Y'
                     EVALUATE WS-OPP
                         WHEN 'A'
-                            COMPUTE WS-SCORE = WS-SCORE + 6
+                            MOVE 6 TO WS-OUTCOME-PTS
                         WHEN 'B'
-                            COMPUTE WS-SCORE = WS-SCORE + 3
+                            MOVE 3 TO WS-OUTCOME-PTS
                         WHEN 'C'
-                            COMPUTE WS-SCORE = WS-SCORE + 0
+                            MOVE 0 TO WS-OUTCOME-PTS
+                        WHEN OTHER
+                            MOVE 'Y' TO WS-BAD-CODE
                     END-EVALUATE
                 WHEN 'Z'
                     EVALUATE WS-OPP
                         WHEN 'A'
-                            COMPUTE WS-SCORE = WS-SCORE + 0
+                            MOVE 0 TO WS-OUTCOME-PTS
                         WHEN 'B'
-                            COMPUTE WS-SCORE = WS-SCORE + 6
+                            MOVE 6 TO WS-OUTCOME-PTS
                         WHEN 'C'
-                            COMPUTE WS-SCORE = WS-SCORE + 3
+                            MOVE 3 TO WS-OUTCOME-PTS
+                        WHEN OTHER
+                            MOVE 'Y' TO WS-BAD-CODE
                     END-EVALUATE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-BAD-CODE
            END-EVALUATE.
-           PERFORM AddShapeScore.
+           IF WS-BAD-CODE NOT EQUAL 'Y'
+               COMPUTE WS-SCORE = WS-SCORE + WS-OUTCOME-PTS
+               COMPUTE WS-MATCH-SCORE = WS-MATCH-SCORE + WS-OUTCOME-PTS
+               COMPUTE WS-OUTCOME-TOTAL = WS-OUTCOME-TOTAL
+                   + WS-OUTCOME-PTS
+               EVALUATE WS-OUTCOME-PTS
+                   WHEN 6
+                       ADD 1 TO WS-WIN-COUNT
+                   WHEN 3
+                       ADD 1 TO WS-DRAW-COUNT
+                   WHEN 0
+                       ADD 1 TO WS-LOSS-COUNT
+               END-EVALUATE
+               PERFORM AddShapeScore
+           END-IF.
 
        AddShapeScore.
+           MOVE ZEROES TO WS-SHAPE-PTS.
            EVALUATE WS-OUR
                WHEN 'X'
-                   COMPUTE WS-SCORE = WS-SCORE + 1
+                   MOVE 1 TO WS-SHAPE-PTS
 
                WHEN 'Y'
-                   COMPUTE WS-SCORE = WS-SCORE + 2
+                   MOVE 2 TO WS-SHAPE-PTS
 
                WHEN 'Z'
-                   COMPUTE WS-SCORE = WS-SCORE + 3
+                   MOVE 3 TO WS-SHAPE-PTS
            END-EVALUATE.
+           COMPUTE WS-SCORE = WS-SCORE + WS-SHAPE-PTS.
+           COMPUTE WS-MATCH-SCORE = WS-MATCH-SCORE + WS-SHAPE-PTS.
+           COMPUTE WS-SHAPE-TOTAL = WS-SHAPE-TOTAL + WS-SHAPE-PTS.
+           PERFORM WriteRoundAudit.
+
+      * A line with a code other than A/B/C/X/Y/Z - log the round
+      * number and the raw line instead of silently adding nothing to
+      * the score.
+       WriteException.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING 'ROUND ' WS-ROUND-NUM ' BAD LINE [' WS-RAW-LINE ']'
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           END-STRING.
+           WRITE EXCEPTION-LINE.
+           DISPLAY 'REJECTED ' EXCEPTION-LINE.
+
+      * Insert the completed match's score into WS-MATCH-TABLE, keeping
+      * it in descending order like week1's InsertRank, then reset the
+      * per-match accumulators for the next block.
+       FinishMatch.
+           ADD 1 TO WS-MATCH-NUM.
+           IF WS-MATCH-NUM EQUAL 51
+               DISPLAY 'WARNING - MORE THAN 50 MATCHES PLAYED, ONLY '
+                   'THE TOP 50 SCORES ARE KEPT IN THE RANKING'
+           END-IF.
+           IF WS-MATCH-NAME EQUAL SPACES
+               STRING 'MATCH ' WS-MATCH-NUM DELIMITED BY SIZE
+                   INTO WS-MATCH-NAME
+               END-STRING
+           END-IF.
+           PERFORM VARYING WS-MATCH-SUB FROM 1 BY 1
+                   UNTIL WS-MATCH-SUB > 50
+               IF WS-MATCH-SUB > WS-MATCH-FILLED
+                       OR WS-MATCH-SCORE > WS-MATCH-TOTAL(WS-MATCH-SUB)
+                   PERFORM VARYING WS-MATCH-SUB2 FROM 50 BY -1
+                           UNTIL WS-MATCH-SUB2 = WS-MATCH-SUB
+                       MOVE WS-MATCH-TOTAL(WS-MATCH-SUB2 - 1)
+                           TO WS-MATCH-TOTAL(WS-MATCH-SUB2)
+                       MOVE WS-MATCH-OPP(WS-MATCH-SUB2 - 1)
+                           TO WS-MATCH-OPP(WS-MATCH-SUB2)
+                   END-PERFORM
+                   MOVE WS-MATCH-SCORE TO WS-MATCH-TOTAL(WS-MATCH-SUB)
+                   MOVE WS-MATCH-NAME TO WS-MATCH-OPP(WS-MATCH-SUB)
+                   IF WS-MATCH-FILLED < 50
+                       ADD 1 TO WS-MATCH-FILLED
+                   END-IF
+                   MOVE 50 TO WS-MATCH-SUB
+               END-IF
+           END-PERFORM.
+           MOVE 0 TO WS-MATCH-SCORE.
+           MOVE SPACES TO WS-MATCH-NAME.
+           MOVE 'N' TO WS-MATCH-OPEN.
+
+      * Ranked report of every match played, highest score first,
+      * mirroring week1's WriteFullRankReport.
+       WriteMatchReport.
+           PERFORM VARYING WS-MATCH-SUB FROM 1 BY 1
+                   UNTIL WS-MATCH-SUB > FUNCTION MIN(WS-MATCH-NUM, 50)
+               MOVE SPACES TO MATCH-REPORT-LINE
+               STRING 'RANK ' WS-MATCH-SUB ' OPPONENT '
+                   WS-MATCH-OPP(WS-MATCH-SUB) ' TOTAL '
+                   WS-MATCH-TOTAL(WS-MATCH-SUB)
+                   DELIMITED BY SIZE INTO MATCH-REPORT-LINE
+               END-STRING
+               WRITE MATCH-REPORT-LINE
+               DISPLAY MATCH-REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO MATCH-REPORT-LINE.
+           STRING 'TOURNAMENT SCORE ' WS-SCORE
+               DELIMITED BY SIZE INTO MATCH-REPORT-LINE
+           END-STRING.
+           WRITE MATCH-REPORT-LINE.
+
+      * One line per round: round number, the codes read, the
+      * outcome/shape points just scored, and the running grand total.
+       WriteRoundAudit.
+           MOVE SPACES TO AUDIT-RPT-LINE.
+           STRING 'ROUND ' WS-ROUND-NUM ' OPP ' WS-OPP ' OUR ' WS-OUR
+               ' OUTCOME-PTS ' WS-OUTCOME-PTS ' SHAPE-PTS '
+               WS-SHAPE-PTS ' RUNNING-TOTAL ' WS-SCORE
+               DELIMITED BY SIZE INTO AUDIT-RPT-LINE
+           END-STRING.
+           WRITE AUDIT-RPT-LINE.
+
+      * One line appended to the shared AUDITLOG.DAT every run - see
+      * week1's WriteAuditLog. WS-SCORE is this job's key result.
+       WriteAuditLog.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM WEEK2 RECORDS ' WS-ROUND-NUM
+                   ' RESULT ABORT STATUS ' WS-FILE-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           ELSE
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM WEEK2 RECORDS ' WS-ROUND-NUM
+                   ' RESULT ' WS-SCORE
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           END-IF.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
