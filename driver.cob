@@ -0,0 +1,341 @@
+      * Sample COBOL program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Each CALLed program's own report file, opened for input here
+      * once that program has finished, just to pull its one or two
+      * key figures into the consolidated summary below.
+       SELECT RANK-REPORT-IN ASSIGN TO "RANKRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT MATCH-REPORT-IN ASSIGN TO "MATCHRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT OVERLAP-REPORT-IN ASSIGN TO "OVERLAPRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT MARKER-REPORT-IN ASSIGN TO "MARKERRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT SUMMARY-RPT ASSIGN TO "OPSUMMARY.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared across every program in the batch - see week1's
+      * WriteAuditLog.
+       SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+      * Run parameters for each CALLed program, written immediately
+      * ahead of its CALL and deleted again once it returns - see
+      * week1's RUN-PARM/GetRunParms. Writing and removing these here,
+      * rather than leaving them lying around, is what keeps a later
+      * standalone run of week1/week2/day6 prompting the operator the
+      * normal way instead of silently picking up today's batch
+      * values.
+       SELECT WEEK1-PARM-OUT ASSIGN TO "WEEK1PARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT WEEK2-PARM-OUT ASSIGN TO "WEEK2PARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT DAY6-PARM-OUT ASSIGN TO "DAY6PARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RANK-REPORT-IN.
+       01 RANK-REPORT-IN-LINE PIC X(60).
+
+       FD MATCH-REPORT-IN.
+       01 MATCH-REPORT-IN-LINE PIC X(70).
+
+       FD OVERLAP-REPORT-IN.
+       01 OVERLAP-REPORT-IN-LINE PIC X(80).
+
+       FD MARKER-REPORT-IN.
+       01 MARKER-REPORT-IN-LINE PIC X(60).
+
+       FD SUMMARY-RPT.
+       01 SUMMARY-RPT-LINE PIC X(80).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(80).
+
+      * Layouts below match each subprogram's own RUN-PARM-RECORD
+      * field for field - see week1/week2/day6's GetRunParms.
+       FD WEEK1-PARM-OUT.
+       01 WEEK1-PARM-RECORD.
+           05 PARM-MODE PIC 9(1).
+           05 PARM-TOPN PIC 9(3).
+
+       FD WEEK2-PARM-OUT.
+       01 WEEK2-PARM-RECORD.
+           05 PARM-SCORE-MODE PIC 9(1).
+
+       FD DAY6-PARM-OUT.
+       01 DAY6-PARM-RECORD.
+           05 PARM-RANGE PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-SUB-EOF PIC X VALUE 'N'.
+
+      * Set once a sub-report is confirmed to hold this run's own
+      * output. A CALLed program that aborts before opening its own
+      * report file (see week1/week2/week4's missing-input check)
+      * leaves the file as last truncated below, not as some earlier
+      * run's stale content, so WS-GOT-DATA staying 'N' is the signal
+      * to print a NO DATA marker instead of silently saying nothing.
+       01 WS-GOT-DATA PIC X VALUE 'N'.
+
+      * Compliance wants proof of what ran and when - see week1's
+      * WriteAuditLog.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+
+      * Holds the most recently read line of whichever sub-report is
+      * currently being summarized, so a trailer total (the last line
+      * written by week2/week4) can be picked up without knowing in
+      * advance how many lines come before it. WS-PREV-LINE holds the
+      * one before that, for week4's two trailer lines.
+       01 WS-LAST-LINE PIC X(80) VALUE SPACES.
+       01 WS-PREV-LINE PIC X(80) VALUE SPACES.
+
+      * Filenames for CBL_DELETE_FILE, passed to CALL rather than a
+      * path literal - see the RUN-PARM SELECTs above. WS-DEL-RC is
+      * not checked; the parm file normally exists (we just wrote and
+      * the CALLed program just read it), and a failed delete here
+      * only means the next standalone run sees a stale parm file
+      * instead of the operator prompt, not a batch abort.
+       01 WS-WEEK1PARM-FN PIC X(13) VALUE "WEEK1PARM.DAT".
+       01 WS-WEEK2PARM-FN PIC X(13) VALUE "WEEK2PARM.DAT".
+       01 WS-DAY6PARM-FN PIC X(13) VALUE "DAY6PARM.DAT".
+       01 WS-DEL-RC PIC 9(8) COMP-5 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      * Runs the day's batch window as one job instead of invoking
+      * week1, week2, week4, and day6 by hand, one at a time. Each
+      * CALLed program still opens and reads its own input the same
+      * way it does standalone, so the matching input for each stays
+      * lined up in the submitted order. After each one finishes, its
+      * own report file is read back in to add that program's key
+      * result to one combined operations summary, instead of leaving
+      * the day's four DISPLAY dumps to be copied out by hand.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT SUMMARY-RPT.
+           MOVE 'DAILY OPERATIONS SUMMARY' TO SUMMARY-RPT-LINE.
+           WRITE SUMMARY-RPT-LINE.
+
+      * Each report file is truncated right before its job runs, so a
+      * job that aborts without writing one (missing/empty input) is
+      * never mistaken for a job that ran and produced today's figure
+      * - see WS-GOT-DATA in the Summarize paragraphs below.
+           OPEN OUTPUT RANK-REPORT-IN.
+           CLOSE RANK-REPORT-IN.
+      * Mode forced to 3 (the full top-N report) so RANK-REPORT is
+      * always written for a batch run - week1's mode 1 is
+      * DISPLAY-only and leaves RANK-REPORT untouched - see
+      * SummarizeRank.
+           OPEN OUTPUT WEEK1-PARM-OUT.
+           MOVE 3 TO PARM-MODE.
+           MOVE 3 TO PARM-TOPN.
+           WRITE WEEK1-PARM-RECORD.
+           CLOSE WEEK1-PARM-OUT.
+           DISPLAY 'DRIVER: STARTING WEEK1'.
+           CALL 'WEEK1'.
+           CALL 'CBL_DELETE_FILE' USING WS-WEEK1PARM-FN
+               RETURNING WS-DEL-RC.
+           PERFORM SummarizeRank.
+
+           OPEN OUTPUT MATCH-REPORT-IN.
+           CLOSE MATCH-REPORT-IN.
+           OPEN OUTPUT WEEK2-PARM-OUT.
+           MOVE 1 TO PARM-SCORE-MODE.
+           WRITE WEEK2-PARM-RECORD.
+           CLOSE WEEK2-PARM-OUT.
+           DISPLAY 'DRIVER: STARTING WEEK2'.
+           CALL 'WEEK2'.
+           CALL 'CBL_DELETE_FILE' USING WS-WEEK2PARM-FN
+               RETURNING WS-DEL-RC.
+           PERFORM SummarizeMatch.
+
+           OPEN OUTPUT OVERLAP-REPORT-IN.
+           CLOSE OVERLAP-REPORT-IN.
+           DISPLAY 'DRIVER: STARTING WEEK4'.
+           CALL 'WEEK4'.
+           PERFORM SummarizeOverlap.
+
+           OPEN OUTPUT MARKER-REPORT-IN.
+           CLOSE MARKER-REPORT-IN.
+           OPEN OUTPUT DAY6-PARM-OUT.
+           MOVE ZEROES TO PARM-RANGE.
+           WRITE DAY6-PARM-RECORD.
+           CLOSE DAY6-PARM-OUT.
+           DISPLAY 'DRIVER: STARTING DAY6'.
+           CALL 'DAY6'.
+           CALL 'CBL_DELETE_FILE' USING WS-DAY6PARM-FN
+               RETURNING WS-DEL-RC.
+           PERFORM SummarizeMarkers.
+
+           CLOSE SUMMARY-RPT.
+           PERFORM WriteAuditLog.
+           DISPLAY 'DRIVER: BATCH COMPLETE'.
+           STOP RUN.
+
+      * Top-ranked elf is the first line RANK-REPORT writes - see
+      * week1's WriteFullRankReport. MAIN-PROCEDURE forces week1 into
+      * mode 3 above, so this is always populated for a batch run;
+      * "NO DATA - JOB DID NOT RUN" below is reserved for a genuine
+      * abort, not mode 1's DISPLAY-only path.
+       SummarizeRank.
+           MOVE 'TOP ELF RANKING' TO SUMMARY-RPT-LINE.
+           WRITE SUMMARY-RPT-LINE.
+           MOVE 'N' TO WS-SUB-EOF.
+           MOVE 'N' TO WS-GOT-DATA.
+           OPEN INPUT RANK-REPORT-IN.
+           IF WS-FILE-STATUS EQUAL '00'
+               READ RANK-REPORT-IN
+                   AT END MOVE 'Y' TO WS-SUB-EOF
+               END-READ
+               IF WS-SUB-EOF NOT EQUAL 'Y'
+                   MOVE SPACES TO SUMMARY-RPT-LINE
+                   MOVE RANK-REPORT-IN-LINE TO SUMMARY-RPT-LINE
+                   WRITE SUMMARY-RPT-LINE
+                   MOVE 'Y' TO WS-GOT-DATA
+               END-IF
+               CLOSE RANK-REPORT-IN
+           END-IF.
+           IF WS-GOT-DATA NOT EQUAL 'Y'
+               MOVE SPACES TO SUMMARY-RPT-LINE
+               MOVE 'NO DATA - JOB DID NOT RUN' TO SUMMARY-RPT-LINE
+               WRITE SUMMARY-RPT-LINE
+           END-IF.
+
+      * Tournament score is the "TOURNAMENT SCORE" trailer line
+      * WriteMatchReport now writes last, so the whole file is read
+      * through, keeping only the last line seen.
+       SummarizeMatch.
+           MOVE 'TOURNAMENT RESULT' TO SUMMARY-RPT-LINE.
+           WRITE SUMMARY-RPT-LINE.
+           MOVE 'N' TO WS-SUB-EOF.
+           MOVE 'N' TO WS-GOT-DATA.
+           MOVE SPACES TO WS-LAST-LINE.
+           OPEN INPUT MATCH-REPORT-IN.
+           IF WS-FILE-STATUS EQUAL '00'
+               PERFORM UNTIL WS-SUB-EOF EQUAL 'Y'
+                   READ MATCH-REPORT-IN
+                       AT END MOVE 'Y' TO WS-SUB-EOF
+                       NOT AT END
+                           MOVE MATCH-REPORT-IN-LINE TO WS-LAST-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE MATCH-REPORT-IN
+               IF WS-LAST-LINE NOT EQUAL SPACES
+                   MOVE SPACES TO SUMMARY-RPT-LINE
+                   MOVE WS-LAST-LINE TO SUMMARY-RPT-LINE
+                   WRITE SUMMARY-RPT-LINE
+                   MOVE 'Y' TO WS-GOT-DATA
+               END-IF
+           END-IF.
+           IF WS-GOT-DATA NOT EQUAL 'Y'
+               MOVE SPACES TO SUMMARY-RPT-LINE
+               MOVE 'NO DATA - JOB DID NOT RUN' TO SUMMARY-RPT-LINE
+               WRITE SUMMARY-RPT-LINE
+           END-IF.
+
+      * Cleanup-overlap counts are the "OVERLAPPING PAIRS" and "FULLY
+      * CONTAINED PAIRS" trailer lines WriteOverlapSummary now writes
+      * last, in that order, so the last two lines seen are kept.
+       SummarizeOverlap.
+           MOVE 'CLEANUP OVERLAP COUNTS' TO SUMMARY-RPT-LINE.
+           WRITE SUMMARY-RPT-LINE.
+           MOVE 'N' TO WS-SUB-EOF.
+           MOVE 'N' TO WS-GOT-DATA.
+           MOVE SPACES TO WS-LAST-LINE.
+           MOVE SPACES TO WS-PREV-LINE.
+           OPEN INPUT OVERLAP-REPORT-IN.
+           IF WS-FILE-STATUS EQUAL '00'
+               PERFORM UNTIL WS-SUB-EOF EQUAL 'Y'
+                   READ OVERLAP-REPORT-IN
+                       AT END MOVE 'Y' TO WS-SUB-EOF
+                       NOT AT END
+                           MOVE WS-LAST-LINE TO WS-PREV-LINE
+                           MOVE OVERLAP-REPORT-IN-LINE TO WS-LAST-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE OVERLAP-REPORT-IN
+               IF WS-PREV-LINE NOT EQUAL SPACES
+                   MOVE SPACES TO SUMMARY-RPT-LINE
+                   MOVE WS-PREV-LINE TO SUMMARY-RPT-LINE
+                   WRITE SUMMARY-RPT-LINE
+                   MOVE 'Y' TO WS-GOT-DATA
+               END-IF
+               IF WS-LAST-LINE NOT EQUAL SPACES
+                   MOVE SPACES TO SUMMARY-RPT-LINE
+                   MOVE WS-LAST-LINE TO SUMMARY-RPT-LINE
+                   WRITE SUMMARY-RPT-LINE
+                   MOVE 'Y' TO WS-GOT-DATA
+               END-IF
+           END-IF.
+           IF WS-GOT-DATA NOT EQUAL 'Y'
+               MOVE SPACES TO SUMMARY-RPT-LINE
+               MOVE 'NO DATA - JOB DID NOT RUN' TO SUMMARY-RPT-LINE
+               WRITE SUMMARY-RPT-LINE
+           END-IF.
+
+      * Device marker positions, one line per marker found across
+      * every device and every marker length scanned - copied over in
+      * full rather than boiled down to one figure, since a day's run
+      * can turn up any number of them.
+       SummarizeMarkers.
+           MOVE 'DEVICE MARKER POSITIONS' TO SUMMARY-RPT-LINE.
+           WRITE SUMMARY-RPT-LINE.
+           MOVE 'N' TO WS-SUB-EOF.
+           MOVE 'N' TO WS-GOT-DATA.
+           OPEN INPUT MARKER-REPORT-IN.
+           IF WS-FILE-STATUS EQUAL '00'
+               PERFORM UNTIL WS-SUB-EOF EQUAL 'Y'
+                   READ MARKER-REPORT-IN
+                       AT END MOVE 'Y' TO WS-SUB-EOF
+                       NOT AT END
+                           MOVE SPACES TO SUMMARY-RPT-LINE
+                           MOVE MARKER-REPORT-IN-LINE
+                               TO SUMMARY-RPT-LINE
+                           WRITE SUMMARY-RPT-LINE
+                           MOVE 'Y' TO WS-GOT-DATA
+                   END-READ
+               END-PERFORM
+               CLOSE MARKER-REPORT-IN
+           END-IF.
+           IF WS-GOT-DATA NOT EQUAL 'Y'
+               MOVE SPACES TO SUMMARY-RPT-LINE
+               MOVE 'NO DATA - JOB DID NOT RUN' TO SUMMARY-RPT-LINE
+               WRITE SUMMARY-RPT-LINE
+           END-IF.
+
+      * One line appended to the shared AUDITLOG.DAT every run - see
+      * week1's WriteAuditLog. The four jobs just run each write their
+      * own record; this one is the batch-level entry for the run as a
+      * whole, so RECORDS is the count of jobs run, not input records.
+       WriteAuditLog.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING 'DATE ' FUNCTION CURRENT-DATE(1:8) ' PROGRAM DRIVER'
+               ' RECORDS 0000000004 RESULT BATCH COMPLETE'
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           END-STRING.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
