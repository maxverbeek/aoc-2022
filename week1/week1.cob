@@ -1,69 +1,467 @@
       * Sample COBOL program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. WEEK1.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT STUDENT ASSIGN TO KEYBOARD
-           ORGANIZATION IS LINE SEQUENTIAL.            
+       SELECT STUDENT ASSIGN TO "ELFCAL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT RANK-REPORT ASSIGN TO "RANKRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REJECTS ASSIGN TO "REJECTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared across every program in the batch - see WriteAuditLog.
+       SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+      * Periodic restart point for a large drop file - see
+      * WriteCheckpoint/ReadCheckpoint.
+       SELECT CHECKPOINT-FILE ASSIGN TO "WEEK1CKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+      * Run parameters (mode/top-N), dropped by the driver ahead of an
+      * unattended batch run so this job does not block on the
+      * operator prompts below - see GetRunParms. Not present for a
+      * standalone interactive run, which falls back to ACCEPT as it
+      * always has.
+       SELECT RUN-PARM ASSIGN TO "WEEK1PARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
        01 STUDENT-FILE.
-           05 STUDENT-ID PIC X(10).
+           05 STUDENT-ID PIC X(20).
+
+       FD RANK-REPORT.
+       01 RANK-REPORT-LINE PIC X(60).
+
+       FD REJECTS.
+       01 REJECT-LINE PIC X(40).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(80).
+
+       FD RUN-PARM.
+       01 RUN-PARM-RECORD.
+           05 PARM-MODE PIC 9(1).
+           05 PARM-TOPN PIC 9(3).
+
+      * Last block fully processed, plus the ranked totals accumulated
+      * up to that point - enough to pick back up without re-scoring
+      * any block already counted. Laid out entry-for-entry the same
+      * as WS-RANK-TABLE so the two can be MOVEd straight across.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-BLOCK-NUM PIC 9(10).
+           05 CKPT-RANK-FILLED PIC 9(3) VALUE ZEROES.
+           05 CKPT-RANK-TABLE.
+               10 CKPT-RANK-ENTRY OCCURS 50 TIMES.
+                   15 CKPT-RANK-TOTAL PIC S9(20) VALUE ZEROES.
+                   15 CKPT-RANK-ELF PIC X(16) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
-       01 WS-CURR PIC 9(20).
-       01 WS-HIGHEST PIC 9(20) VALUE ZEROES.
-       01 WS-HIGHEST2 PIC 9(20) VALUE ZEROES.
-       01 WS-HIGHEST3 PIC 9(20) VALUE ZEROES.
-       01 WS-TOTAL PIC 9(20) VALUE ZEROES.
-       01 WS-N PIC 9(20).
+      * WS-CURR is signed so that an "ADJ:" correction record (see
+      * CheckBlock) can bring a block's running total back down as
+      * well as up.
+       01 WS-CURR PIC S9(20) VALUE ZEROES.
+       01 WS-N PIC S9(20) VALUE ZEROES.
        01 WS-LINE PIC X(20).
-       01 WS-EOF PIC A(1). 
+       01 WS-EOF PIC A(1).
+
+      * Checked right after OPEN and, for the empty-file case, after
+      * the read loop - the day's drop file never arriving or arriving
+      * empty should stop the run with a clear message instead of
+      * quietly writing a bogus zero-elf report.
+       01 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+
+      * Expected record count, taken from a "CNT:" trailer record at
+      * the end of the drop file, so a truncated overnight transfer
+      * gets caught instead of just under-counting silently.
+       01 WS-EXPECTED-COUNT PIC 9(10) VALUE ZEROES.
+       01 WS-ACTUAL-COUNT PIC 9(10) VALUE ZEROES.
+
+      * Compliance wants proof of what ran and when - see WriteAuditLog.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+
+      * Block number of the block currently in progress, counted
+      * (unlike WS-LINE-NUM) in completed blocks rather than lines, so
+      * a checkpoint can name a clean restart point. WS-RESTART-BLOCK
+      * is the block ReadCheckpoint found left off at last time (zero
+      * if there was no checkpoint to resume from) - CheckBlock skips
+      * re-scoring any block up to and including that one, since
+      * WS-RANK-TABLE already reflects it. WS-SINCE-CKPT counts blocks
+      * processed since the last checkpoint write, so WriteCheckpoint
+      * only runs periodically rather than after every block.
+       01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-BLOCK-NUM PIC 9(10) VALUE ZEROES.
+       01 WS-RESTART-BLOCK PIC 9(10) VALUE ZEROES.
+       01 WS-SINCE-CKPT PIC 9(4) VALUE ZEROES.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 1000.
+
+      * The elf number/name currently in progress, taken from the
+      * "ELF:" header record at the top of each block. WS-CURR-ELF
+      * stays SPACES for runs against old drop files with no header
+      * records, in which case the report falls back to ANONYMOUS.
+       01 WS-CURR-ELF PIC X(16) VALUE SPACES.
+
+      * 'Y' once a block has seen its first ELF:/ADJ:/detail line,
+      * 'N' again once FinishBlock closes it - tells the final,
+      * end-of-file FinishBlock call (see MAIN-PROCEDURE) whether
+      * there is really an open block left to close, or whether the
+      * last block was already closed by its own trailing blank line.
+       01 WS-BLOCK-OPEN PIC X VALUE 'N'.
+
+      * Run mode, entered by the operator -
+      *   1 = report only the single highest total (DISPLAY only, the
+      *       old "hello" program's behavior)
+      *   3 = full top-N ranked report, written to RANK-REPORT
+       01 WS-MODE PIC 9(1) VALUE 3.
+
+      * Number of elves to keep in the ranking, entered by the operator.
+      * A blank entry (or 0) defaults to the traditional top 3.
+       01 WS-TOPN PIC 9(3).
+
+      * Ranked table of the WS-TOPN highest block totals seen so far,
+      * kept in descending order. 50 is more elves than we will ever
+      * need to rank in one run.
+       01 WS-RANK-TABLE.
+           05 WS-RANK-ENTRY OCCURS 50 TIMES INDEXED BY WS-RANK-IDX.
+               10 WS-RANK-TOTAL PIC S9(20) VALUE ZEROES.
+               10 WS-RANK-ELF PIC X(16) VALUE SPACES.
+
+       01 WS-RANK-SUB PIC 9(3).
+       01 WS-RANK-SUB2 PIC 9(3).
+       01 WS-TOTAL PIC S9(20) VALUE ZEROES.
+
+      * Count of WS-RANK-TABLE slots actually holding a block's total,
+      * as opposed to an untouched VALUE ZEROES placeholder - needed
+      * because a corrected block total can be negative, so "total
+      * equals zero" can no longer be trusted as the sentinel for an
+      * empty slot in InsertRank.
+       01 WS-RANK-FILLED PIC 9(3) VALUE ZEROES.
+
+      * Mode 1's single-total DISPLAY, unsigned to match the original
+      * "hello" program's output byte-for-byte - see WriteRankReport.
+       01 WS-DISPLAY-TOTAL PIC 9(20) VALUE ZEROES.
+
+      * Line number of the record currently being checked, and the
+      * length of its significant (non-trailing-blank) content, used
+      * to validate detail lines before they are moved into a numeric
+      * field.
+       01 WS-LINE-NUM PIC 9(10) VALUE ZEROES.
+       01 WS-SIG-LEN PIC 9(3) VALUE ZEROES.
+       01 WS-VAL-LEN PIC 9(3) VALUE ZEROES.
+
+      * Checked right after OPEN of RUN-PARM - see GetRunParms.
+       01 WS-PARM-STATUS PIC X(2) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM GetRunParms.
+
            OPEN INPUT STUDENT.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'INPUT NOT AVAILABLE - ELFCAL.DAT STATUS '
+                   WS-FILE-STATUS
+               PERFORM WriteAuditLog
+               GOBACK
+           END-IF.
+           OPEN OUTPUT RANK-REPORT.
+           OPEN OUTPUT REJECTS.
+           PERFORM ReadCheckpoint.
            PERFORM UNTIL WS-EOF='Y'
                READ STUDENT INTO WS-LINE
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM CheckBlock
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       PERFORM CheckBlock
                END-READ
            END-PERFORM.
-           PERFORM FinishBlock.
-           DISPLAY WS-HIGHEST.
-           DISPLAY WS-HIGHEST2.
-           DISPLAY WS-HIGHEST3.
-           COMPUTE WS-TOTAL = WS-HIGHEST + WS-HIGHEST2 + WS-HIGHEST3.
-           DISPLAY WS-TOTAL.
+           IF WS-LINE-NUM EQUAL ZEROES
+               DISPLAY 'INPUT NOT AVAILABLE - ELFCAL.DAT IS EMPTY'
+           ELSE
+               IF WS-BLOCK-OPEN EQUAL 'Y'
+                   PERFORM FinishBlock
+               END-IF
+               PERFORM WriteRankReport
+               PERFORM ClearCheckpoint
+           END-IF.
            CLOSE STUDENT.
-           STOP RUN.
+           CLOSE RANK-REPORT.
+           CLOSE REJECTS.
+           PERFORM WriteAuditLog.
+           GOBACK.
+
+      * Mode and top-N, normally keyed in by the operator - but an
+      * unattended batch run (see driver.cob) drops WEEK1PARM.DAT
+      * ahead of the CALL instead, so this job never blocks on a
+      * console prompt with nobody there to answer it. The same
+      * blank/zero and over-50 defaulting rules apply either way.
+       GetRunParms.
+           OPEN INPUT RUN-PARM.
+           IF WS-PARM-STATUS EQUAL '00'
+               READ RUN-PARM
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-MODE TO WS-MODE
+                       MOVE PARM-TOPN TO WS-TOPN
+               END-READ
+               CLOSE RUN-PARM
+           ELSE
+               DISPLAY 'MODE (1=TOP ELF ONLY, 3=TOP-N REPORT, BLANK=3)?'
+               ACCEPT WS-MODE
+           END-IF.
+           IF WS-MODE = ZEROES
+               MOVE 3 TO WS-MODE
+           END-IF.
+           IF WS-MODE EQUAL 1
+               MOVE 1 TO WS-TOPN
+           ELSE
+               IF WS-PARM-STATUS NOT EQUAL '00'
+                   DISPLAY 'TOP HOW MANY ELVES (BLANK = 3)? '
+                   ACCEPT WS-TOPN
+               END-IF
+               IF WS-TOPN = ZEROES OR WS-TOPN > 50
+                   MOVE 3 TO WS-TOPN
+               END-IF
+           END-IF.
 
        CheckBlock.
-           IF WS-LINE NOT EQUAL SPACES
-               MOVE WS-LINE TO WS-N
+           IF WS-LINE EQUAL SPACES
+               PERFORM FinishBlock
+           ELSE
+               IF WS-LINE(1:4) EQUAL 'CNT:'
+                   PERFORM CheckControlTotal
+               ELSE
+                   MOVE 'Y' TO WS-BLOCK-OPEN
+                   IF WS-BLOCK-NUM < WS-RESTART-BLOCK
+                       CONTINUE
+                   ELSE
+                       IF WS-LINE(1:4) EQUAL 'ELF:'
+                           MOVE WS-LINE(5:16) TO WS-CURR-ELF
+                       ELSE
+                           IF WS-LINE(1:4) EQUAL 'ADJ:'
+                               PERFORM CheckAdjustment
+                           ELSE
+                               PERFORM CheckDetail
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * "CNT:" trailer record - the count of data records the drop
+      * file is supposed to hold, not counting the trailer itself.
+       CheckControlTotal.
+           COMPUTE WS-EXPECTED-COUNT = FUNCTION NUMVAL(WS-LINE(5:8)).
+           COMPUTE WS-ACTUAL-COUNT = WS-LINE-NUM - 1.
+           IF WS-EXPECTED-COUNT NOT EQUAL WS-ACTUAL-COUNT
+               DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                   WS-EXPECTED-COUNT ' READ ' WS-ACTUAL-COUNT
+           END-IF.
+
+      * A plain unsigned calorie-count detail record.
+       CheckDetail.
+           MOVE ZEROES TO WS-SIG-LEN.
+           INSPECT WS-LINE TALLYING WS-SIG-LEN FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           IF WS-SIG-LEN > 0 AND WS-LINE(1:WS-SIG-LEN) IS NUMERIC
+               COMPUTE WS-N = FUNCTION NUMVAL(WS-LINE)
                COMPUTE WS-CURR = WS-CURR + WS-N
                MOVE 0 TO WS-N
            ELSE
-               PERFORM FinishBlock
+               PERFORM WriteReject
            END-IF.
 
-        FinishBlock.
-           IF WS-CURR > WS-HIGHEST
-               MOVE WS-HIGHEST2 TO WS-HIGHEST3
-               MOVE WS-HIGHEST TO WS-HIGHEST2
-               MOVE WS-CURR TO WS-HIGHEST
+      * A same-day correction record, "ADJ:" followed by a signed
+      * amount (e.g. ADJ:-0050 for rations handed back, ADJ:+0020 for
+      * rations found). The signed amount is added straight into the
+      * running block total.
+       CheckAdjustment.
+           MOVE ZEROES TO WS-SIG-LEN.
+           INSPECT WS-LINE TALLYING WS-SIG-LEN FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+           COMPUTE WS-VAL-LEN = WS-SIG-LEN - 4.
+           IF WS-VAL-LEN > 1 AND
+                   (WS-LINE(5:1) EQUAL '-' OR WS-LINE(5:1) EQUAL '+')
+                   AND WS-LINE(6:WS-VAL-LEN - 1) IS NUMERIC
+               COMPUTE WS-N = FUNCTION NUMVAL(WS-LINE(5:WS-VAL-LEN))
+               COMPUTE WS-CURR = WS-CURR + WS-N
+               MOVE 0 TO WS-N
            ELSE
-               IF WS-CURR > WS-HIGHEST2
-                   MOVE WS-HIGHEST2 TO WS-HIGHEST3
-                   MOVE WS-CURR TO WS-HIGHEST2
+               IF WS-VAL-LEN > 0 AND
+                       WS-LINE(5:WS-VAL-LEN) IS NUMERIC
+                   COMPUTE WS-N = FUNCTION NUMVAL(WS-LINE(5:WS-VAL-LEN))
+                   COMPUTE WS-CURR = WS-CURR + WS-N
+                   MOVE 0 TO WS-N
                ELSE
-                   IF WS-CURR > WS-HIGHEST3
-                       MOVE WS-CURR TO WS-HIGHEST3
-                   END-IF
+                   PERFORM WriteReject
+               END-IF
+           END-IF.
+
+      * A line that is not blank, not an ELF: header, and not a valid
+      * unsigned calorie count - write it to the exceptions file with
+      * its line number instead of corrupting WS-CURR.
+       WriteReject.
+           MOVE SPACES TO REJECT-LINE.
+           STRING 'LINE ' WS-LINE-NUM ' : ' WS-LINE
+               DELIMITED BY SIZE INTO REJECT-LINE
+           END-STRING.
+           WRITE REJECT-LINE.
+           DISPLAY 'REJECTED ' REJECT-LINE.
+
+        FinishBlock.
+           ADD 1 TO WS-BLOCK-NUM.
+           IF WS-BLOCK-NUM > WS-RESTART-BLOCK
+               PERFORM InsertRank
+               ADD 1 TO WS-SINCE-CKPT
+               IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM WriteCheckpoint
+                   MOVE ZEROES TO WS-SINCE-CKPT
                END-IF
            END-IF.
            MOVE 0 TO WS-CURR.
+           MOVE SPACES TO WS-CURR-ELF.
+           MOVE 'N' TO WS-BLOCK-OPEN.
+
+      * Insert WS-CURR into WS-RANK-TABLE, keeping the table in
+      * descending order and discarding anything that falls out of the
+      * bottom of the top-N window.
+       InsertRank.
+           IF WS-CURR-ELF EQUAL SPACES
+               MOVE 'ANONYMOUS' TO WS-CURR-ELF
+           END-IF.
+           PERFORM VARYING WS-RANK-SUB FROM 1 BY 1
+                   UNTIL WS-RANK-SUB > WS-TOPN
+               IF WS-RANK-SUB > WS-RANK-FILLED
+                       OR WS-CURR > WS-RANK-TOTAL(WS-RANK-SUB)
+                   PERFORM VARYING WS-RANK-SUB2 FROM WS-TOPN BY -1
+                           UNTIL WS-RANK-SUB2 = WS-RANK-SUB
+                       MOVE WS-RANK-TOTAL(WS-RANK-SUB2 - 1)
+                           TO WS-RANK-TOTAL(WS-RANK-SUB2)
+                       MOVE WS-RANK-ELF(WS-RANK-SUB2 - 1)
+                           TO WS-RANK-ELF(WS-RANK-SUB2)
+                   END-PERFORM
+                   MOVE WS-CURR TO WS-RANK-TOTAL(WS-RANK-SUB)
+                   MOVE WS-CURR-ELF TO WS-RANK-ELF(WS-RANK-SUB)
+                   IF WS-RANK-FILLED < WS-TOPN
+                       ADD 1 TO WS-RANK-FILLED
+                   END-IF
+                   MOVE WS-TOPN TO WS-RANK-SUB
+               END-IF
+           END-PERFORM.
+
+       WriteRankReport.
+           IF WS-MODE EQUAL 1
+               MOVE WS-RANK-TOTAL(1) TO WS-DISPLAY-TOTAL
+               DISPLAY WS-DISPLAY-TOTAL
+           ELSE
+               PERFORM WriteFullRankReport
+           END-IF.
+
+       WriteFullRankReport.
+           MOVE ZEROES TO WS-TOTAL.
+           PERFORM VARYING WS-RANK-SUB FROM 1 BY 1
+                   UNTIL WS-RANK-SUB > WS-TOPN
+               COMPUTE WS-TOTAL = WS-TOTAL + WS-RANK-TOTAL(WS-RANK-SUB)
+               MOVE SPACES TO RANK-REPORT-LINE
+               STRING 'RANK ' WS-RANK-SUB ' ELF '
+                   WS-RANK-ELF(WS-RANK-SUB) ' TOTAL '
+                   WS-RANK-TOTAL(WS-RANK-SUB)
+                   DELIMITED BY SIZE INTO RANK-REPORT-LINE
+               END-STRING
+               WRITE RANK-REPORT-LINE
+               DISPLAY RANK-REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO RANK-REPORT-LINE.
+           STRING 'TOTAL OF TOP ' WS-TOPN ' : ' WS-TOTAL
+               DELIMITED BY SIZE INTO RANK-REPORT-LINE
+           END-STRING.
+           WRITE RANK-REPORT-LINE.
+           DISPLAY RANK-REPORT-LINE.
+
+      * One line appended to the shared AUDITLOG.DAT every run - date,
+      * program, how many input records were read, and the top total,
+      * the key result for this job - for compliance's proof of what
+      * ran and when. OPEN EXTEND fails with a "file does not exist"
+      * status on the very first run, so that is treated the same as
+      * OPEN OUTPUT instead of aborting the log.
+       WriteAuditLog.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM WEEK1 RECORDS ' WS-LINE-NUM
+                   ' RESULT ABORT STATUS ' WS-FILE-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           ELSE
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM WEEK1 RECORDS ' WS-LINE-NUM
+                   ' RESULT ' WS-RANK-TOTAL(1)
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           END-IF.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
+
+      * Restores WS-RESTART-BLOCK/WS-RANK-TABLE from a checkpoint left
+      * by an earlier, aborted run of the same drop file, if one
+      * exists. A missing checkpoint file (status not '00', e.g. a
+      * normal from-scratch run) leaves both at their VALUE ZEROES /
+      * VALUE SPACES defaults, so nothing is skipped.
+       ReadCheckpoint.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS EQUAL '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-BLOCK-NUM TO WS-RESTART-BLOCK
+                       IF WS-RESTART-BLOCK > ZEROES
+                           MOVE CKPT-RANK-TABLE TO WS-RANK-TABLE
+                           MOVE CKPT-RANK-FILLED TO WS-RANK-FILLED
+                           DISPLAY 'RESUMING AFTER BLOCK '
+                               WS-RESTART-BLOCK
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Periodic restart point, written every WS-CKPT-INTERVAL blocks
+      * instead of after every block, so a crash loses at most one
+      * interval's worth of re-scoring instead of the whole file.
+       WriteCheckpoint.
+           MOVE WS-BLOCK-NUM TO CKPT-BLOCK-NUM.
+           MOVE WS-RANK-FILLED TO CKPT-RANK-FILLED.
+           MOVE WS-RANK-TABLE TO CKPT-RANK-TABLE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * A run that reaches the end of its own drop file is done with
+      * it - zero out the on-disk checkpoint so tomorrow's fresh run
+      * against a new ELFCAL.DAT does not mistake today's finished job
+      * for one to resume.
+       ClearCheckpoint.
+           MOVE ZEROES TO CKPT-BLOCK-NUM.
+           MOVE ZEROES TO CKPT-RANK-FILLED.
+           PERFORM VARYING WS-RANK-SUB FROM 1 BY 1
+                   UNTIL WS-RANK-SUB > 50
+               MOVE ZEROES TO CKPT-RANK-TOTAL(WS-RANK-SUB)
+               MOVE SPACES TO CKPT-RANK-ELF(WS-RANK-SUB)
+           END-PERFORM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
