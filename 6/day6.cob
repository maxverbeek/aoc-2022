@@ -1,49 +1,235 @@
       * Sample COBOL program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. DAY6.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Tagged lines, one tuning device per line, fall in here the
+      * same way a lone buffer used to come in over ACCEPT, so a
+      * whole rack of devices clears in one job instead of one
+      * program invocation per device.
+       SELECT DEVICE-FILE ASSIGN TO "BUFFER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT MARKER-RPT ASSIGN TO "MARKERRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared across every program in the batch - see week1's
+      * WriteAuditLog.
+       SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+      * Extra marker length, dropped by the driver ahead of an
+      * unattended batch run - see week1's RUN-PARM/GetRunParms.
+       SELECT RUN-PARM ASSIGN TO "DAY6PARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD DEVICE-FILE.
+      * DEV:<8-character device id>:<buffer>
+       01 DEVICE-FILE-LINE PIC X(1000012).
+
+       FD MARKER-RPT.
+       01 MARKER-RPT-LINE PIC X(60).
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(80).
+
+       FD RUN-PARM.
+       01 RUN-PARM-RECORD.
+           05 PARM-RANGE PIC 9(10).
+
        WORKING-STORAGE SECTION.
        01 WS-COUNT PIC 9(20).
+      * Raised well past the old 9999-character cap - some of the
+      * newer tuning devices dump buffers longer than that.
        01 WS-LINE.
-           05 WS-CHARS PIC X OCCURS 9999 TIMES INDEXED BY WS-IDX1.
-       01 WS-LEN PIC 9(10).
+           05 WS-CHARS PIC X OCCURS 999999 TIMES INDEXED BY WS-IDX1.
+       01 WS-LEN PIC 9(10) VALUE ZEROES.
        01 WS-CHAR PIC X.
        01 WS-I PIC 9(10).
        01 WS-START-I PIC 9(10).
        01 WS-START-J PIC 9(10).
        01 WS-J PIC 9(10).
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-DEVICE-ID PIC X(8) VALUE SPACES.
+
+      * Marker length, entered by the operator at run time instead of
+      * being a recompiled literal - the 4-character (start-of-packet)
+      * and 14-character (start-of-message) markers are always both
+      * scanned for in the same run; this is an extra length on top
+      * of those two, for any other marker width, left blank/zero when
+      * there isn't one. One value for the whole rack, asked once up
+      * front rather than per device.
+       01 WS-RANGE PIC 9(10) VALUE ZEROES.
+       01 WS-SCAN-RANGE PIC 9(10) VALUE ZEROES.
+       01 WS-DEVICE-NUM PIC 9(10) VALUE ZEROES.
+
+      * Expected record count, taken from a "CNT:" trailer record at
+      * the end of the rack file - see week1's WS-EXPECTED-COUNT.
+       01 WS-EXPECTED-COUNT PIC 9(10) VALUE ZEROES.
+       01 WS-ACTUAL-COUNT PIC 9(10) VALUE ZEROES.
+
+      * Compliance wants proof of what ran and when - see week1's
+      * WriteAuditLog. WS-MARKER-COUNT is this job's key result - the
+      * number of marker positions found across the whole rack.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-MARKER-COUNT PIC 9(10) VALUE ZEROES.
 
-      * For part 1:
-      * 01 WS-RANGE PIC 9(10) VALUE 4.
-      
-      * For part 2:
-       01 WS-RANGE PIC 9(10) VALUE 14.
+      * Checked right after OPEN - see week1's WS-FILE-STATUS for why.
+       01 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+
+      * Checked right after OPEN of RUN-PARM - see GetRunParms.
+       01 WS-PARM-STATUS PIC X(2) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ACCEPT WS-LINE.
+           PERFORM GetRunParms.
+
+           OPEN INPUT DEVICE-FILE.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'INPUT NOT AVAILABLE - BUFFER.DAT STATUS '
+                   WS-FILE-STATUS
+               PERFORM WriteAuditLog
+               GOBACK
+           END-IF.
+           OPEN OUTPUT MARKER-RPT.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ DEVICE-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-DEVICE-NUM
+                       PERFORM ProcessDeviceLine
+               END-READ
+           END-PERFORM.
+           CLOSE DEVICE-FILE.
+           CLOSE MARKER-RPT.
+           PERFORM WriteAuditLog.
+           GOBACK.
+
+      * Extra marker length, normally keyed in by the operator - but
+      * an unattended batch run (see driver.cob) drops DAY6PARM.DAT
+      * ahead of the CALL instead - see week1's GetRunParms.
+       GetRunParms.
+           OPEN INPUT RUN-PARM.
+           IF WS-PARM-STATUS EQUAL '00'
+               READ RUN-PARM
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-RANGE TO WS-RANGE
+               END-READ
+               CLOSE RUN-PARM
+           ELSE
+               DISPLAY 'EXTRA MARKER LENGTH, 4 AND 14 ALWAYS SCANNED ('
+                   'BLANK FOR NONE)? '
+               ACCEPT WS-RANGE
+           END-IF.
+
+      * A "CNT:" trailer record is a control total, not a device, so
+      * it is checked instead of scanned.
+       ProcessDeviceLine.
+           IF DEVICE-FILE-LINE(1:4) EQUAL 'CNT:'
+               PERFORM CheckControlTotal
+           ELSE
+               PERFORM ScanDevice
+           END-IF.
+
+      * "CNT:" trailer record - see week1's CheckControlTotal.
+       CheckControlTotal.
+           COMPUTE WS-EXPECTED-COUNT =
+               FUNCTION NUMVAL(DEVICE-FILE-LINE(5:8)).
+           COMPUTE WS-ACTUAL-COUNT = WS-DEVICE-NUM - 1.
+           IF WS-EXPECTED-COUNT NOT EQUAL WS-ACTUAL-COUNT
+               DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                   WS-EXPECTED-COUNT ' READ ' WS-ACTUAL-COUNT
+           END-IF.
+
+      * Pull the device id and buffer out of one tagged line and run
+      * every configured marker length against it.
+       ScanDevice.
+           MOVE DEVICE-FILE-LINE(5:8) TO WS-DEVICE-ID.
+           MOVE DEVICE-FILE-LINE(14:999999) TO WS-LINE.
+           MOVE ZEROES TO WS-LEN.
            INSPECT WS-LINE TALLYING WS-LEN FOR CHARACTERS BEFORE INITIAL
                SPACES.
+
+           MOVE 4 TO WS-SCAN-RANGE.
+           DISPLAY 'DEVICE ' WS-DEVICE-ID ' PACKET MARKER (4) '
+               'POSITIONS:'.
+           PERFORM ScanForMarkers.
+
+           MOVE 14 TO WS-SCAN-RANGE.
+           DISPLAY 'DEVICE ' WS-DEVICE-ID ' MESSAGE MARKER (14) '
+               'POSITIONS:'.
+           PERFORM ScanForMarkers.
+
+           IF WS-RANGE NOT = ZEROES AND WS-RANGE NOT = 4
+                   AND WS-RANGE NOT = 14
+               MOVE WS-RANGE TO WS-SCAN-RANGE
+               DISPLAY 'DEVICE ' WS-DEVICE-ID ' EXTRA MARKER ('
+                   WS-RANGE ') POSITIONS:'
+               PERFORM ScanForMarkers
+           END-IF.
+
+      * Scan the whole buffer for every window of WS-SCAN-RANGE
+      * distinct characters, displaying the position (the index of
+      * the window's last character) of each one found, instead of
+      * stopping at the first.
+       ScanForMarkers.
            PERFORM CountCharBody VARYING WS-START-I FROM 1 BY 1 UNTIL
-           WS-START-I > WS-LEN - WS-RANGE
-           STOP RUN.
+               WS-START-I > WS-LEN - WS-SCAN-RANGE + 1.
 
        CountCharBody.
+           MOVE 'N' TO WS-CHAR.
            PERFORM VARYING WS-I FROM WS-START-I BY 1 UNTIL
-               WS-I EQUAL WS-START-I + WS-RANGE
+               WS-I EQUAL WS-START-I + WS-SCAN-RANGE
                COMPUTE WS-START-J = WS-I + 1
                PERFORM VARYING WS-J FROM WS-START-J BY 1 UNTIL
-                   WS-J = WS-START-I + WS-RANGE
+                   WS-J = WS-START-I + WS-SCAN-RANGE
                    IF WS-CHARS(WS-I) EQUAL WS-CHARS(WS-J)
+                       MOVE 'Y' TO WS-CHAR
                        EXIT PARAGRAPH
                    END-IF
                END-PERFORM
            END-PERFORM.
 
-           COMPUTE WS-J = WS-J - 1.
+           IF WS-CHAR NOT EQUAL 'Y'
+               COMPUTE WS-J = WS-START-I + WS-SCAN-RANGE - 1
+               DISPLAY WS-J
+               ADD 1 TO WS-MARKER-COUNT
+               MOVE SPACES TO MARKER-RPT-LINE
+               STRING 'DEVICE ' WS-DEVICE-ID ' RANGE ' WS-SCAN-RANGE
+                   ' POSITION ' WS-J
+                   DELIMITED BY SIZE INTO MARKER-RPT-LINE
+               END-STRING
+               WRITE MARKER-RPT-LINE
+           END-IF.
 
-           DISPLAY WS-J.
-           STOP RUN.
+      * One line appended to the shared AUDITLOG.DAT every run - see
+      * week1's WriteAuditLog.
+       WriteAuditLog.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM DAY6 RECORDS ' WS-DEVICE-NUM
+                   ' RESULT ABORT STATUS ' WS-FILE-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           ELSE
+               STRING 'DATE ' FUNCTION CURRENT-DATE(1:8)
+                   ' PROGRAM DAY6 RECORDS ' WS-DEVICE-NUM
+                   ' RESULT ' WS-MARKER-COUNT
+                   DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+               END-STRING
+           END-IF.
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
